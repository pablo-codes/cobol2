@@ -1,20 +1,306 @@
-      *****************************************************************
-      * Program name:    HELLO                               
-      * Original author: MYNAME                                
-      *
-      * Maintenence Log                                              
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 01/01/08 MYNAME  Created for COBOL class         
-      *                                                               
-      *****************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  HELLO.
-       DATA DIVISION.
-        WORKING-STORAGE SECTION. 
-         01 USERNAME PIC X.
-       PROCEDURE DIVISION.
-           
-           DISPLAY "HELLO WORLD".
-           GOBACK.
-     
\ No newline at end of file
+000010******************************************************************
+000020* Program name:    HELLO
+000030* Original author: MYNAME
+000040*
+000050* Maintenence Log
+000060* Date      Author        Maintenance Requirement
+000070* --------- ------------  ---------------------------------------
+000080* 01/01/08 MYNAME  Created for COBOL class
+000090* 08/08/26 DLROSS  Accept operator/job id (PARM or SYSIN) and
+000100*                  write it to a new timestamped SESSION-LOG file
+000110*                  so we have an audit trail of who ran the step.
+000120* 08/08/26 DLROSS  Added a job-completion report and RETURN-CODE
+000130*                  so the scheduler can tell a clean run from a
+000140*                  problem instead of seeing only a DISPLAY line.
+000150* 08/08/26 DLROSS  Added checkpoint/restart against CHKPOINT.DAT
+000160*                  so a rerun of the HELLO-then-TESTS sequence can
+000170*                  skip this step if it already completed.
+000180* 08/08/26 DLROSS  Restart-skip now also checks the checkpoint
+000190*                  completion date against today's date, so a
+000200*                  step marked complete on an earlier day's run
+000210*                  is not skipped forever.
+000220*
+000230******************************************************************
+000240 IDENTIFICATION DIVISION.
+000250 PROGRAM-ID.  HELLO.
+000260 AUTHOR.  MYNAME.
+000270 INSTALLATION.  DATA PROCESSING.
+000280 DATE-WRITTEN.  01/01/08.
+000290 DATE-COMPILED.
+000300 ENVIRONMENT DIVISION.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT SESSION-LOG-FILE ASSIGN TO "SESSLOG"
+000340         ORGANIZATION IS SEQUENTIAL
+000350         FILE STATUS IS SESSION-LOG-STATUS.
+000360     SELECT JOB-REPORT-FILE ASSIGN TO "HELLORPT"
+000370         ORGANIZATION IS SEQUENTIAL
+000380         FILE STATUS IS JOB-REPORT-STATUS.
+000390     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT.DAT"
+000400         ORGANIZATION IS INDEXED
+000410         ACCESS MODE IS RANDOM
+000420         RECORD KEY IS CHK-STEP-NAME
+000430         FILE STATUS IS CHECKPOINT-STATUS.
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  SESSION-LOG-FILE
+000470     RECORDING MODE IS F.
+000480 01  SESSION-LOG-RECORD.
+000490     05  SLR-USER-ID              PIC X(20).
+000500     05  FILLER                   PIC X(02) VALUE SPACES.
+000510     05  SLR-JOB-NAME             PIC X(08).
+000520     05  FILLER                   PIC X(02) VALUE SPACES.
+000530     05  SLR-RUN-DATE             PIC X(10).
+000540     05  FILLER                   PIC X(02) VALUE SPACES.
+000550     05  SLR-RUN-TIME             PIC X(08).
+000560     05  FILLER                   PIC X(28) VALUE SPACES.
+000570 FD  JOB-REPORT-FILE
+000580     RECORDING MODE IS F.
+000590 01  JOB-REPORT-RECORD            PIC X(80).
+000600 FD  CHECKPOINT-FILE.
+000610     COPY CHKPREC.
+000620 WORKING-STORAGE SECTION.
+000630 01  USERNAME                     PIC X(20).
+000640 01  JOB-NAME                     PIC X(08) VALUE "HELLO".
+000650 01  SESSION-LOG-STATUS           PIC X(02).
+000660     88  SESSION-LOG-OK           VALUE "00".
+000665     88  SESSION-LOG-FILE-MISSING VALUE "35".
+000670 01  JOB-REPORT-STATUS            PIC X(02).
+000680     88  JOB-REPORT-OK            VALUE "00".
+000690 01  JOB-COMPLETION-SWITCH        PIC X(01) VALUE "Y".
+000700     88  JOB-COMPLETED-OK         VALUE "Y".
+000710     88  JOB-COMPLETED-ERROR      VALUE "N".
+000720 01  CHECKPOINT-STATUS            PIC X(02).
+000730     88  CHECKPOINT-OK            VALUE "00".
+000740     88  CHECKPOINT-FILE-MISSING  VALUE "35".
+000750 01  RESTART-SWITCH               PIC X(01) VALUE "N".
+000760     88  STEP-ALREADY-COMPLETE    VALUE "Y".
+000770 01  COMPLETION-STATUS            PIC X(21).
+000780 01  CURRENT-DATE-FIELDS.
+000790     05  CURRENT-DATE-YYYYMMDD    PIC 9(08).
+000800     05  CURRENT-TIME-HHMMSS      PIC 9(08).
+000810 01  FORMATTED-RUN-DATE           PIC X(10).
+000820 01  FORMATTED-RUN-TIME           PIC X(08).
+000830 01  REPORT-HEADING-1.
+000840     05  FILLER                   PIC X(22) VALUE
+000850             "JOB COMPLETION REPORT".
+000860     05  FILLER                   PIC X(58) VALUE SPACES.
+000870 01  REPORT-HEADING-2.
+000880     05  FILLER                   PIC X(16) VALUE
+000890             "PROGRAM NAME  : ".
+000900     05  RH2-PROGRAM-NAME         PIC X(08).
+000910     05  FILLER                   PIC X(56) VALUE SPACES.
+000920 01  REPORT-HEADING-3.
+000930     05  FILLER                   PIC X(16) VALUE
+000940             "RUN DATE      : ".
+000950     05  RH3-RUN-DATE             PIC X(10).
+000960     05  FILLER                   PIC X(05) VALUE SPACES.
+000970     05  FILLER                   PIC X(16) VALUE
+000980             "RUN TIME      : ".
+000990     05  RH3-RUN-TIME             PIC X(08).
+001000     05  FILLER                   PIC X(25) VALUE SPACES.
+001010 01  REPORT-HEADING-4.
+001020     05  FILLER                   PIC X(16) VALUE
+001030             "STATUS        : ".
+001040     05  RH4-STATUS               PIC X(21).
+001050     05  FILLER                   PIC X(43) VALUE SPACES.
+001060 LINKAGE SECTION.
+001070 01  PARM-USER-ID                 PIC X(20).
+001080 PROCEDURE DIVISION USING OPTIONAL PARM-USER-ID.
+001090 0000-MAINLINE.
+001100     PERFORM 0500-OPEN-CHECKPOINT-FILE THRU 0500-EXIT
+001110     PERFORM 0550-CAPTURE-RUN-DATE THRU 0550-EXIT
+001120     PERFORM 0600-CHECK-RESTART THRU 0600-EXIT
+001130     IF STEP-ALREADY-COMPLETE
+001140         DISPLAY "HELLO - STEP ALREADY COMPLETE, SKIPPING RERUN"
+001150         CLOSE CHECKPOINT-FILE
+001160         MOVE 0 TO RETURN-CODE
+001170         GOBACK
+001180     END-IF
+001190     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001200     PERFORM 2000-WRITE-SESSION-LOG THRU 2000-EXIT
+001210     PERFORM 3000-WRITE-JOB-REPORT THRU 3000-EXIT
+001215     IF JOB-COMPLETED-OK
+001220         PERFORM 0700-MARK-STEP-COMPLETE THRU 0700-EXIT
+001225     END-IF
+001230     CLOSE CHECKPOINT-FILE
+001240     PERFORM 9999-TERMINATE THRU 9999-EXIT
+001250     GOBACK.
+001260*
+001270******************************************************************
+001280* 0500-OPEN-CHECKPOINT-FILE - OPEN THE SHARED CHECKPOINT/RESTART
+001290* FILE, CREATING IT ON THE FIRST-EVER RUN OF THE BATCH SEQUENCE.
+001300******************************************************************
+001310 0500-OPEN-CHECKPOINT-FILE.
+001320     OPEN I-O CHECKPOINT-FILE
+001330     IF CHECKPOINT-FILE-MISSING
+001340         OPEN OUTPUT CHECKPOINT-FILE
+001350         CLOSE CHECKPOINT-FILE
+001360         OPEN I-O CHECKPOINT-FILE
+001370     END-IF
+001372     IF NOT CHECKPOINT-OK
+001374         DISPLAY "HELLO - UNABLE TO OPEN CHKPOINT.DAT, STATUS = "
+001376             CHECKPOINT-STATUS
+001378         MOVE 12 TO RETURN-CODE
+001379         GOBACK
+001380     END-IF
+001385     .
+001390 0500-EXIT.
+001400     EXIT.
+001410*
+001420******************************************************************
+001430* 0550-CAPTURE-RUN-DATE - CAPTURE TODAY'S DATE SO THE RESTART
+001440* CHECK CAN TELL A RERUN OF TODAY'S FAILED JOB FROM A NEW DAY'S
+001445* JOB.
+001450******************************************************************
+001460 0550-CAPTURE-RUN-DATE.
+001470     ACCEPT CURRENT-DATE-YYYYMMDD FROM DATE YYYYMMDD
+001480     STRING CURRENT-DATE-YYYYMMDD (1:4) "-"
+001490            CURRENT-DATE-YYYYMMDD (5:2) "-"
+001500            CURRENT-DATE-YYYYMMDD (7:2)
+001510         DELIMITED BY SIZE INTO FORMATTED-RUN-DATE
+001520     .
+001530 0550-EXIT.
+001540     EXIT.
+001550*
+001560******************************************************************
+001570* 0600-CHECK-RESTART - SEE WHETHER THIS STEP WAS ALREADY MARKED
+001580* COMPLETE FOR TODAY'S RUN, SO A RESTART CAN SKIP IT. A STEP
+001590* COMPLETED ON AN EARLIER DAY'S RUN DOES NOT COUNT.
+001600******************************************************************
+001610 0600-CHECK-RESTART.
+001620     MOVE "N" TO RESTART-SWITCH
+001630     MOVE JOB-NAME TO CHK-STEP-NAME
+001640     READ CHECKPOINT-FILE
+001650         INVALID KEY
+001660             CONTINUE
+001670         NOT INVALID KEY
+001680             IF CHK-STEP-COMPLETE
+001690                 AND CHK-COMPLETION-DATE = FORMATTED-RUN-DATE
+001700                 SET STEP-ALREADY-COMPLETE TO TRUE
+001710             END-IF
+001720     END-READ
+001730     .
+001740 0600-EXIT.
+001750     EXIT.
+001760*
+001770******************************************************************
+001780* 0700-MARK-STEP-COMPLETE - RECORD THAT THIS STEP FINISHED TODAY,
+001790* SO A LATER RESTART OF THE BATCH SEQUENCE CAN SKIP IT.
+001800******************************************************************
+001810 0700-MARK-STEP-COMPLETE.
+001820     MOVE JOB-NAME TO CHK-STEP-NAME
+001830     SET CHK-STEP-COMPLETE TO TRUE
+001840     MOVE FORMATTED-RUN-DATE TO CHK-COMPLETION-DATE
+001850     MOVE FORMATTED-RUN-TIME TO CHK-COMPLETION-TIME
+001860     REWRITE CHECKPOINT-RECORD
+001870         INVALID KEY
+001880             WRITE CHECKPOINT-RECORD
+001890                 INVALID KEY
+001900                     DISPLAY "HELLO - CHECKPOINT WRITE FAILED"
+001910             END-WRITE
+001920     END-REWRITE
+001930     .
+001940 0700-EXIT.
+001950     EXIT.
+001960*
+001970******************************************************************
+001980* 1000-INITIALIZE - RESOLVE THE OPERATOR/JOB ID FROM PARM, FALLING
+001990* BACK TO A SYSIN CARD WHEN NO PARM WAS PASSED, AND CAPTURE THE
+002000* CURRENT DATE/TIME FOR THE SESSION LOG AND JOB REPORT.
+002010******************************************************************
+002020 1000-INITIALIZE.
+002030     MOVE SPACES TO USERNAME
+002040     SET JOB-COMPLETED-OK TO TRUE
+002050     IF PARM-USER-ID NOT = SPACES
+002055         AND PARM-USER-ID NOT = LOW-VALUES
+002060         MOVE PARM-USER-ID TO USERNAME
+002070     ELSE
+002080         ACCEPT USERNAME
+002090         IF USERNAME = SPACES
+002100             MOVE "UNKNOWN" TO USERNAME
+002110         END-IF
+002120     END-IF
+002130     ACCEPT CURRENT-TIME-HHMMSS FROM TIME
+002140     STRING CURRENT-TIME-HHMMSS (1:2) ":"
+002150            CURRENT-TIME-HHMMSS (3:2) ":"
+002160            CURRENT-TIME-HHMMSS (5:2)
+002170         DELIMITED BY SIZE INTO FORMATTED-RUN-TIME
+002180     .
+002190 1000-EXIT.
+002200     EXIT.
+002210*
+002220******************************************************************
+002230* 2000-WRITE-SESSION-LOG - APPEND A TIMESTAMPED AUDIT LINE SHOWING
+002240* WHO RAN THIS STEP, UNDER WHAT JOB NAME, AND WHEN.
+002250******************************************************************
+002260 2000-WRITE-SESSION-LOG.
+002270     OPEN EXTEND SESSION-LOG-FILE
+002280     IF SESSION-LOG-FILE-MISSING
+002290         CLOSE SESSION-LOG-FILE
+002300         OPEN OUTPUT SESSION-LOG-FILE
+002310     END-IF
+002320     IF NOT SESSION-LOG-OK
+002330         SET JOB-COMPLETED-ERROR TO TRUE
+002340         GO TO 2000-EXIT
+002350     END-IF
+002360     MOVE USERNAME TO SLR-USER-ID
+002370     MOVE JOB-NAME TO SLR-JOB-NAME
+002380     MOVE FORMATTED-RUN-DATE TO SLR-RUN-DATE
+002390     MOVE FORMATTED-RUN-TIME TO SLR-RUN-TIME
+002400     WRITE SESSION-LOG-RECORD
+002410     CLOSE SESSION-LOG-FILE
+002420     .
+002430 2000-EXIT.
+002440     EXIT.
+002450*
+002460******************************************************************
+002470* 3000-WRITE-JOB-REPORT - PRODUCE A JOB-COMPLETION REPORT THAT
+002480* OPERATIONS CAN FILE FOR SIGN-OFF, SHOWING THE PROGRAM NAME,
+002490* RUN DATE/TIME AND COMPLETION STATUS.
+002500******************************************************************
+002510 3000-WRITE-JOB-REPORT.
+002520     IF JOB-COMPLETED-OK
+002530         MOVE "COMPLETED NORMALLY" TO COMPLETION-STATUS
+002540     ELSE
+002550         MOVE "COMPLETED WITH ERRORS" TO COMPLETION-STATUS
+002560     END-IF
+002570     OPEN OUTPUT JOB-REPORT-FILE
+002580     IF NOT JOB-REPORT-OK
+002590         SET JOB-COMPLETED-ERROR TO TRUE
+002600         GO TO 3000-EXIT
+002610     END-IF
+002620     MOVE REPORT-HEADING-1 TO JOB-REPORT-RECORD
+002630     WRITE JOB-REPORT-RECORD
+002640     MOVE "HELLO" TO RH2-PROGRAM-NAME
+002650     MOVE REPORT-HEADING-2 TO JOB-REPORT-RECORD
+002660     WRITE JOB-REPORT-RECORD
+002670     MOVE FORMATTED-RUN-DATE TO RH3-RUN-DATE
+002680     MOVE FORMATTED-RUN-TIME TO RH3-RUN-TIME
+002690     MOVE REPORT-HEADING-3 TO JOB-REPORT-RECORD
+002700     WRITE JOB-REPORT-RECORD
+002710     MOVE COMPLETION-STATUS TO RH4-STATUS
+002720     MOVE REPORT-HEADING-4 TO JOB-REPORT-RECORD
+002730     WRITE JOB-REPORT-RECORD
+002740     CLOSE JOB-REPORT-FILE
+002750     .
+002760 3000-EXIT.
+002770     EXIT.
+002780*
+002790******************************************************************
+002800* 9999-TERMINATE - CONSOLE MESSAGE AND RETURN CODE FOR THE
+002810* SCHEDULER, SO A CLEAN RUN CAN BE TOLD FROM A PROBLEM RUN.
+002820******************************************************************
+002830 9999-TERMINATE.
+002840     DISPLAY "HELLO WORLD"
+002850     DISPLAY "SESSION LOGGED FOR " USERNAME " JOB " JOB-NAME
+002860     IF JOB-COMPLETED-OK
+002870         MOVE 0 TO RETURN-CODE
+002880     ELSE
+002890         MOVE 12 TO RETURN-CODE
+002900         DISPLAY "HELLO - COMPLETED WITH ERRORS, RC = "
+002910             RETURN-CODE
+002920     END-IF
+002930     .
+002940 9999-EXIT.
+002950     EXIT.
