@@ -0,0 +1,254 @@
+000010******************************************************************
+000020* Program name:    TBLMAINT
+000030* Original author: DLROSS
+000040*
+000050* Maintenence Log
+000060* Date      Author        Maintenance Requirement
+000070* --------- ------------  ---------------------------------------
+000080* 08/08/26 DLROSS  Created as an online maintenance transaction
+000090*                  so an authorized operator can browse, add,
+000100*                  change, or delete CODEMSTR.DAT entries without
+000110*                  a code release.
+000112* 08/08/26 DLROSS  Fall back to creating CODEMSTR.DAT on open if
+000114*                  it does not exist yet, so this transaction can
+000116*                  add the first entry before TESTS has ever run.
+000118* 08/08/26 DLROSS  Delete now reads the entry first so the
+000119*                  confirmation screen shows the ELEMENT2 value
+000121*                  actually removed, not a leftover value from an
+000123*                  earlier transaction.
+000125*
+000130******************************************************************
+000140 IDENTIFICATION DIVISION.
+000150 PROGRAM-ID.  TBLMAINT.
+000160 AUTHOR.  DLROSS.
+000170 INSTALLATION.  DATA PROCESSING.
+000180 DATE-WRITTEN.  08/08/26.
+000190 DATE-COMPILED.
+000200 ENVIRONMENT DIVISION.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT CODE-MASTER-FILE ASSIGN TO "CODEMSTR.DAT"
+000240         ORGANIZATION IS INDEXED
+000250         ACCESS MODE IS DYNAMIC
+000260         RECORD KEY IS CM-ELEMENT1
+000270         FILE STATUS IS CODE-MASTER-STATUS.
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  CODE-MASTER-FILE.
+000310     COPY CODEREC.
+000320 WORKING-STORAGE SECTION.
+000340 01  CODE-MASTER-STATUS           PIC X(02).
+000350     88  CODE-MASTER-OK           VALUE "00".
+000360     88  CODE-MASTER-FILE-MISSING VALUE "35".
+000380 01  OPERATOR-ID                  PIC X(08).
+000390 01  APPROVED-OPERATOR-VALUES.
+000400     05  FILLER                   PIC X(08) VALUE "OPER0001".
+000410     05  FILLER                   PIC X(08) VALUE "OPER0002".
+000420 01  APPROVED-OPERATOR-TABLE REDEFINES APPROVED-OPERATOR-VALUES.
+000430     05  APPROVED-OPERATOR PIC X(08) OCCURS 2 TIMES
+000440                 INDEXED BY OPERATOR-INDEX.
+000450 01  OPERATOR-VALID-SWITCH        PIC X(01).
+000460     88  OPERATOR-IS-VALID        VALUE "Y".
+000470     88  OPERATOR-NOT-VALID       VALUE "N".
+000480 01  FUNCTION-CODE                PIC X(01).
+000490     88  FUNCTION-BROWSE          VALUE "B".
+000500     88  FUNCTION-ADD             VALUE "A".
+000510     88  FUNCTION-CHANGE          VALUE "C".
+000520     88  FUNCTION-DELETE          VALUE "D".
+000530     88  FUNCTION-QUIT            VALUE "Q".
+000540 01  MAINT-ELEMENT1               PIC X(02).
+000550 01  MAINT-ELEMENT2               PIC 9(02).
+000560 01  MAINT-MESSAGE                PIC X(40) VALUE SPACES.
+000570 SCREEN SECTION.
+000580 01  SIGN-ON-SCREEN.
+000590     05  BLANK SCREEN.
+000600     05  LINE 1 COL 1 VALUE "TBLMAINT - CODE TABLE MAINTENANCE".
+000610     05  LINE 3 COL 1 VALUE "OPERATOR ID : ".
+000620     05  COL PLUS 1 PIC X(08) TO OPERATOR-ID.
+000630 01  MAIN-MENU-SCREEN.
+000640     05  BLANK SCREEN.
+000650     05  LINE 1 COL 1 VALUE "TBLMAINT - CODE TABLE MAINTENANCE".
+000660     05  LINE 3 COL 1 VALUE "  B - BROWSE AN ENTRY".
+000670     05  LINE 4 COL 1 VALUE "  A - ADD AN ENTRY".
+000680     05  LINE 5 COL 1 VALUE "  C - CHANGE AN ENTRY".
+000690     05  LINE 6 COL 1 VALUE "  D - DELETE AN ENTRY".
+000700     05  LINE 7 COL 1 VALUE "  Q - QUIT".
+000710     05  LINE 9 COL 1 VALUE "FUNCTION (B/A/C/D/Q) : ".
+000720     05  COL PLUS 1 PIC X(01) TO FUNCTION-CODE.
+000730 01  ENTRY-KEY-SCREEN.
+000740     05  BLANK SCREEN.
+000750     05  LINE 1 COL 1 VALUE "TBLMAINT - CODE TABLE MAINTENANCE".
+000760     05  LINE 3 COL 1 VALUE "ELEMENT1 : ".
+000770     05  COL PLUS 1 PIC X(02) TO MAINT-ELEMENT1.
+000780 01  ENTRY-DETAIL-SCREEN.
+000790     05  BLANK SCREEN.
+000800     05  LINE 1 COL 1 VALUE "TBLMAINT - CODE TABLE MAINTENANCE".
+000810     05  LINE 3 COL 1 VALUE "ELEMENT1 : ".
+000820     05  COL PLUS 1 PIC X(02) FROM MAINT-ELEMENT1.
+000830     05  LINE 4 COL 1 VALUE "ELEMENT2 : ".
+000840     05  COL PLUS 1 PIC 9(02) USING MAINT-ELEMENT2.
+000850     05  LINE 6 COL 1 PIC X(40) FROM MAINT-MESSAGE.
+000860 PROCEDURE DIVISION.
+000870 0000-MAINLINE.
+000880     PERFORM 1000-SIGN-ON THRU 1000-EXIT
+000890     IF NOT OPERATOR-IS-VALID
+000900         DISPLAY "TBLMAINT - OPERATOR NOT AUTHORIZED, ENDING"
+000910         GOBACK
+000920     END-IF
+000930     OPEN I-O CODE-MASTER-FILE
+000935     IF CODE-MASTER-FILE-MISSING
+000936         OPEN OUTPUT CODE-MASTER-FILE
+000937         CLOSE CODE-MASTER-FILE
+000938         OPEN I-O CODE-MASTER-FILE
+000939     END-IF
+000940     IF NOT CODE-MASTER-OK
+000950         DISPLAY "TBLMAINT - UNABLE TO OPEN CODEMSTR.DAT, STATUS "
+000960             CODE-MASTER-STATUS
+000970         GOBACK
+000980     END-IF
+000990     MOVE "N" TO FUNCTION-CODE
+001000     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+001010         UNTIL FUNCTION-QUIT
+001020     CLOSE CODE-MASTER-FILE
+001030     GOBACK.
+001040*
+001050******************************************************************
+001060* 1000-SIGN-ON - ACCEPT THE OPERATOR ID AND CHECK IT AGAINST THE
+001070* APPROVED OPERATOR LIST BEFORE ANY MAINTENANCE IS ALLOWED.
+001080******************************************************************
+001090 1000-SIGN-ON.
+001100     DISPLAY SIGN-ON-SCREEN
+001110     ACCEPT SIGN-ON-SCREEN
+001120     SET OPERATOR-NOT-VALID TO TRUE
+001130     SET OPERATOR-INDEX TO 1
+001140     SEARCH APPROVED-OPERATOR
+001150         AT END
+001160             SET OPERATOR-NOT-VALID TO TRUE
+001170         WHEN APPROVED-OPERATOR (OPERATOR-INDEX) = OPERATOR-ID
+001180             SET OPERATOR-IS-VALID TO TRUE
+001190     END-SEARCH
+001200     .
+001210 1000-EXIT.
+001220     EXIT.
+001230*
+001240******************************************************************
+001250* 2000-PROCESS-TRANSACTION - SHOW THE MENU, ACCEPT A FUNCTION, AND
+001260* ROUTE TO THE PARAGRAPH THAT HANDLES IT.
+001270******************************************************************
+001280 2000-PROCESS-TRANSACTION.
+001290     DISPLAY MAIN-MENU-SCREEN
+001300     ACCEPT MAIN-MENU-SCREEN
+001310     EVALUATE TRUE
+001320         WHEN FUNCTION-BROWSE
+001330             PERFORM 2100-BROWSE-ENTRY THRU 2100-EXIT
+001340         WHEN FUNCTION-ADD
+001350             PERFORM 2200-ADD-ENTRY THRU 2200-EXIT
+001360         WHEN FUNCTION-CHANGE
+001370             PERFORM 2300-CHANGE-ENTRY THRU 2300-EXIT
+001380         WHEN FUNCTION-DELETE
+001390             PERFORM 2400-DELETE-ENTRY THRU 2400-EXIT
+001400         WHEN FUNCTION-QUIT
+001410             CONTINUE
+001420         WHEN OTHER
+001430             DISPLAY "TBLMAINT - INVALID FUNCTION CODE ENTERED"
+001440     END-EVALUATE
+001450     .
+001460 2000-EXIT.
+001470     EXIT.
+001480*
+001490******************************************************************
+001500* 2100-BROWSE-ENTRY - LOOK UP AN ENTRY BY ELEMENT1 AND DISPLAY IT.
+001510******************************************************************
+001520 2100-BROWSE-ENTRY.
+001530     DISPLAY ENTRY-KEY-SCREEN
+001540     ACCEPT ENTRY-KEY-SCREEN
+001550     MOVE MAINT-ELEMENT1 TO CM-ELEMENT1
+001560     READ CODE-MASTER-FILE
+001570         INVALID KEY
+001580             MOVE "ENTRY NOT FOUND" TO MAINT-MESSAGE
+001590         NOT INVALID KEY
+001600             MOVE CM-ELEMENT2 TO MAINT-ELEMENT2
+001610             MOVE "ENTRY FOUND" TO MAINT-MESSAGE
+001620     END-READ
+001630     DISPLAY ENTRY-DETAIL-SCREEN
+001640     .
+001650 2100-EXIT.
+001660     EXIT.
+001670*
+001680******************************************************************
+001690* 2200-ADD-ENTRY - ADD A NEW ENTRY TO THE CODE MASTER FILE.
+001700******************************************************************
+001710 2200-ADD-ENTRY.
+001720     DISPLAY ENTRY-KEY-SCREEN
+001730     ACCEPT ENTRY-KEY-SCREEN
+001740     MOVE MAINT-ELEMENT1 TO CM-ELEMENT1
+001750     MOVE ZERO TO MAINT-ELEMENT2
+001760     DISPLAY ENTRY-DETAIL-SCREEN
+001770     ACCEPT ENTRY-DETAIL-SCREEN
+001780     MOVE MAINT-ELEMENT2 TO CM-ELEMENT2
+001790     WRITE CODE-MASTER-RECORD
+001800         INVALID KEY
+001810             MOVE "ENTRY ALREADY EXISTS" TO MAINT-MESSAGE
+001820         NOT INVALID KEY
+001830             MOVE "ENTRY ADDED" TO MAINT-MESSAGE
+001840     END-WRITE
+001850     DISPLAY ENTRY-DETAIL-SCREEN
+001860     .
+001870 2200-EXIT.
+001880     EXIT.
+001890*
+001900******************************************************************
+001910* 2300-CHANGE-ENTRY - CHANGE THE ELEMENT2 VALUE FOR AN EXISTING
+001920* ELEMENT1 ENTRY.
+001930******************************************************************
+001940 2300-CHANGE-ENTRY.
+001950     DISPLAY ENTRY-KEY-SCREEN
+001960     ACCEPT ENTRY-KEY-SCREEN
+001970     MOVE MAINT-ELEMENT1 TO CM-ELEMENT1
+001980     READ CODE-MASTER-FILE
+001990         INVALID KEY
+002000             MOVE "ENTRY NOT FOUND" TO MAINT-MESSAGE
+002010             DISPLAY ENTRY-DETAIL-SCREEN
+002020             GO TO 2300-EXIT
+002030     END-READ
+002040     MOVE CM-ELEMENT2 TO MAINT-ELEMENT2
+002050     DISPLAY ENTRY-DETAIL-SCREEN
+002060     ACCEPT ENTRY-DETAIL-SCREEN
+002070     MOVE MAINT-ELEMENT2 TO CM-ELEMENT2
+002080     REWRITE CODE-MASTER-RECORD
+002090         INVALID KEY
+002100             MOVE "UPDATE FAILED" TO MAINT-MESSAGE
+002110         NOT INVALID KEY
+002120             MOVE "ENTRY CHANGED" TO MAINT-MESSAGE
+002130     END-REWRITE
+002140     DISPLAY ENTRY-DETAIL-SCREEN
+002150     .
+002160 2300-EXIT.
+002170     EXIT.
+002180*
+002190******************************************************************
+002200* 2400-DELETE-ENTRY - REMOVE AN EXISTING ELEMENT1 ENTRY FROM THE
+002210* CODE MASTER FILE.
+002220******************************************************************
+002230 2400-DELETE-ENTRY.
+002240     DISPLAY ENTRY-KEY-SCREEN
+002250     ACCEPT ENTRY-KEY-SCREEN
+002260     MOVE MAINT-ELEMENT1 TO CM-ELEMENT1
+002265     READ CODE-MASTER-FILE
+002267         INVALID KEY
+002268             MOVE ZERO TO MAINT-ELEMENT2
+002269             MOVE "ENTRY NOT FOUND" TO MAINT-MESSAGE
+002271             DISPLAY ENTRY-DETAIL-SCREEN
+002273             GO TO 2400-EXIT
+002275     END-READ
+002277     MOVE CM-ELEMENT2 TO MAINT-ELEMENT2
+002279     DELETE CODE-MASTER-FILE
+002281         INVALID KEY
+002283             MOVE "DELETE FAILED" TO MAINT-MESSAGE
+002310         NOT INVALID KEY
+002315             MOVE "ENTRY DELETED" TO MAINT-MESSAGE
+002320     END-DELETE
+002330     DISPLAY ENTRY-DETAIL-SCREEN
+002340     .
+002350 2400-EXIT.
+002360     EXIT.
