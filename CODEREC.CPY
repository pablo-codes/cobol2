@@ -0,0 +1,16 @@
+000010******************************************************************
+000020* Copybook:  CODEREC
+000030* Purpose:   Code table master record layout, keyed by ELEMENT1,
+000040*            shared by TESTS and any other job that needs to look
+000050*            up a SUBORDINATE-NAME entry directly.
+000060*
+000070* Maintenence Log
+000080* Date      Author        Maintenance Requirement
+000090* --------- ------------  ---------------------------------------
+000100* 08/08/26 DLROSS  Created for the CODEMSTR keyed master file.
+000110*
+000120******************************************************************
+000130 01  CODE-MASTER-RECORD.
+000140     05  CM-ELEMENT1              PIC X(02).
+000150     05  CM-ELEMENT2              PIC 9(02).
+000160     05  FILLER                   PIC X(76).
