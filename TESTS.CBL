@@ -1,22 +1,587 @@
-      *****************************************************************
-      * Program name:    TESTS                               
-      * Original author: MYNAME                                
-      *
-      * Maintenence Log                                              
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 01/01/08 MYNAME  Created for COBOL class         
-      *                                                               
-      *****************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  TESTS.
-       DATA DIVISION.
-        WORKING-STORAGE SECTION. 
-        01  TABLE-NAME.
-           05  SUBORDINATE-NAME OCCURS 5 TIMES.
-              10  ELEMENT1  PIC X(2) VALUE "AB".
-              10  ELEMENT2  PIC 9(2) VALUE 20.
-       PROCEDURE DIVISION.
-           DISPLAY "TABLE : "TABLE-NAME.
-           GOBACK.
-     
\ No newline at end of file
+000010******************************************************************
+000020* Program name:    TESTS
+000030* Original author: MYNAME
+000040*
+000050* Maintenence Log
+000060* Date      Author        Maintenance Requirement
+000070* --------- ------------  ---------------------------------------
+000080* 01/01/08 MYNAME  Created for COBOL class
+000090* 08/08/26 DLROSS  Load TABLE-NAME from external CODES.DAT file
+000100*                  instead of hardcoded VALUE clauses so the code
+000110*                  table can be maintained as data.
+000120* 08/08/26 DLROSS  Converted TABLE-NAME to OCCURS DEPENDING ON,
+000130*                  sized from a control record at the top of
+000140*                  CODES.DAT, so the table can grow past 5 rows
+000150*                  without a recompile.
+000160* 08/08/26 DLROSS  Added checkpoint/restart against CHKPOINT.DAT
+000170*                  so a rerun of the HELLO-then-TESTS sequence can
+000180*                  skip this step if it already completed.
+000190* 08/08/26 DLROSS  Refresh a keyed CODEMSTR.DAT master file from
+000200*                  the in-memory table so other jobs can look up
+000210*                  a SUBORDINATE-NAME entry by ELEMENT1 directly.
+000220* 08/08/26 DLROSS  Added a validation pass against the approved
+000230*                  code list and the ELEMENT2 range, with bad
+000240*                  rows written to a TESTSEXC exception report.
+000250* 08/08/26 DLROSS  Replaced the raw DISPLAY of TABLE-NAME with a
+000260*                  formatted, paginated TESTSRPT print file.
+000270* 08/08/26 DLROSS  Changed CODEMSTR.DAT refresh to upsert each
+000280*                  CODES.DAT row instead of truncating the file,
+000290*                  so entries added, changed, or left alone by
+000300*                  the TBLMAINT online transaction are not wiped
+000310*                  out by the next TESTS run.
+000320* 08/08/26 DLROSS  Restart-skip now also checks the checkpoint
+000330*                  completion date against today's date, so a
+000340*                  step marked complete on an earlier day's run
+000350*                  is not skipped forever.
+000360* 08/08/26 DLROSS  TABLE-ENTRY-COUNT is now set to the number of
+000370*                  rows actually read from CODES.DAT rather than
+000380*                  trusting the control record's claimed count.
+000390* 08/08/26 DLROSS  Added a JOB-COMPLETION-SWITCH so an I/O failure
+000400*                  in any step posts a nonzero RETURN-CODE instead
+000410*                  of leaving whatever RC HELLO happened to set.
+000420*
+000430******************************************************************
+000440 IDENTIFICATION DIVISION.
+000450 PROGRAM-ID.  TESTS.
+000460 AUTHOR.  MYNAME.
+000470 INSTALLATION.  DATA PROCESSING.
+000480 DATE-WRITTEN.  01/01/08.
+000490 DATE-COMPILED.
+000500 ENVIRONMENT DIVISION.
+000510 INPUT-OUTPUT SECTION.
+000520 FILE-CONTROL.
+000530     SELECT CODES-FILE ASSIGN TO "CODES.DAT"
+000540         ORGANIZATION IS SEQUENTIAL
+000550         FILE STATUS IS CODES-FILE-STATUS.
+000560     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT.DAT"
+000570         ORGANIZATION IS INDEXED
+000580         ACCESS MODE IS RANDOM
+000590         RECORD KEY IS CHK-STEP-NAME
+000600         FILE STATUS IS CHECKPOINT-STATUS.
+000610     SELECT CODE-MASTER-FILE ASSIGN TO "CODEMSTR.DAT"
+000620         ORGANIZATION IS INDEXED
+000630         ACCESS MODE IS DYNAMIC
+000640         RECORD KEY IS CM-ELEMENT1
+000650         FILE STATUS IS CODE-MASTER-STATUS.
+000660     SELECT EXCEPTION-REPORT-FILE ASSIGN TO "TESTSEXC"
+000670         ORGANIZATION IS SEQUENTIAL
+000680         FILE STATUS IS EXCEPTION-REPORT-STATUS.
+000685     SELECT VALID-CODE-FILE ASSIGN TO "VALCODES.DAT"
+000686         ORGANIZATION IS SEQUENTIAL
+000687         FILE STATUS IS VALID-CODE-FILE-STATUS.
+000690     SELECT TABLE-REPORT-FILE ASSIGN TO "TESTSRPT"
+000700         ORGANIZATION IS SEQUENTIAL
+000710         FILE STATUS IS TABLE-REPORT-STATUS.
+000720 DATA DIVISION.
+000730 FILE SECTION.
+000740 FD  CODES-FILE
+000750     RECORDING MODE IS F.
+000760 01  CODES-RECORD.
+000770     05  CF-RECORD-TYPE           PIC X(01).
+000780         88  CF-CONTROL-RECORD    VALUE "C".
+000790         88  CF-DETAIL-RECORD     VALUE "D".
+000800     05  CF-CONTROL-DATA.
+000810         10  CF-ACTIVE-COUNT      PIC 9(04).
+000820         10  FILLER               PIC X(75).
+000830     05  CF-DETAIL-DATA REDEFINES CF-CONTROL-DATA.
+000840         10  CF-ELEMENT1          PIC X(02).
+000850         10  CF-ELEMENT2          PIC 9(02).
+000860         10  FILLER               PIC X(75).
+000870 FD  CHECKPOINT-FILE.
+000880     COPY CHKPREC.
+000890 FD  CODE-MASTER-FILE.
+000900     COPY CODEREC.
+000910 FD  EXCEPTION-REPORT-FILE
+000920     RECORDING MODE IS F.
+000930 01  EXCEPTION-REPORT-RECORD      PIC X(80).
+000935 FD  VALID-CODE-FILE
+000936     RECORDING MODE IS F.
+000937 01  VALID-CODE-RECORD           PIC X(02).
+000940 FD  TABLE-REPORT-FILE
+000950     RECORDING MODE IS F.
+000960 01  TABLE-REPORT-RECORD          PIC X(80).
+000970 WORKING-STORAGE SECTION.
+000980 01  JOB-NAME                     PIC X(08) VALUE "TESTS".
+000990 01  TABLE-MAX-ENTRIES            PIC 9(04) VALUE 0500.
+001000 01  TABLE-ENTRY-COUNT            PIC 9(04) VALUE ZERO.
+001010 01  TABLE-NAME.
+001020     05  SUBORDINATE-NAME OCCURS 1 TO 500 TIMES
+001030                          DEPENDING ON TABLE-ENTRY-COUNT
+001040                          INDEXED BY TABLE-INDEX.
+001050         10  ELEMENT1             PIC X(2).
+001060         10  ELEMENT2             PIC 9(2).
+001065         10  ROW-VALID            PIC X(01) VALUE "Y".
+001066             88  ROW-IS-VALID     VALUE "Y".
+001067             88  ROW-NOT-VALID    VALUE "N".
+001070 01  CODES-FILE-STATUS            PIC X(02).
+001080     88  CODES-FILE-OK            VALUE "00".
+001090     88  CODES-FILE-EOF           VALUE "10".
+001100 01  CHECKPOINT-STATUS            PIC X(02).
+001110     88  CHECKPOINT-OK            VALUE "00".
+001120     88  CHECKPOINT-FILE-MISSING  VALUE "35".
+001130 01  CODE-MASTER-STATUS           PIC X(02).
+001140     88  CODE-MASTER-OK           VALUE "00".
+001150     88  CODE-MASTER-FILE-MISSING VALUE "35".
+001160 01  EXCEPTION-REPORT-STATUS      PIC X(02).
+001170     88  EXCEPTION-REPORT-OK      VALUE "00".
+001180 01  JOB-COMPLETION-SWITCH        PIC X(01) VALUE "Y".
+001190     88  JOB-COMPLETED-OK         VALUE "Y".
+001200     88  JOB-COMPLETED-ERROR      VALUE "N".
+001210 01  VALID-CODE-MAX-ENTRIES       PIC 9(04) VALUE 0100.
+001212 01  VALID-CODE-COUNT             PIC 9(04) VALUE ZERO.
+001214 01  VALID-CODE-TABLE.
+001216     05  VALID-CODE PIC X(02) OCCURS 1 TO 100 TIMES
+001218                 DEPENDING ON VALID-CODE-COUNT
+001220                 INDEXED BY VALID-CODE-INDEX.
+001222 01  VALID-CODE-FILE-STATUS       PIC X(02).
+001224     88  VALID-CODE-FILE-OK      VALUE "00".
+001226     88  VALID-CODE-FILE-EOF     VALUE "10".
+001300 77  ELEMENT2-MIN-VALUE           PIC 9(02) VALUE 01.
+001310 77  ELEMENT2-MAX-VALUE           PIC 9(02) VALUE 99.
+001320 01  CODE-VALID-SWITCH            PIC X(01).
+001330     88  CODE-IS-VALID            VALUE "Y".
+001340     88  CODE-NOT-VALID           VALUE "N".
+001350 01  EXCEPTION-COUNT              PIC 9(04) VALUE ZERO.
+001360 01  EXCEPTION-REASON             PIC X(35).
+001370 01  EXCEPTION-HEADING-1          PIC X(80) VALUE
+001380             "TESTS - CODE TABLE EXCEPTION REPORT".
+001390 01  EXCEPTION-DETAIL-LINE.
+001400     05  FILLER                   PIC X(11) VALUE "ELEMENT1 : ".
+001410     05  EDL-ELEMENT1             PIC X(02).
+001420     05  FILLER                   PIC X(05) VALUE SPACES.
+001430     05  FILLER                   PIC X(11) VALUE "ELEMENT2 : ".
+001440     05  EDL-ELEMENT2             PIC 9(02).
+001450     05  FILLER                   PIC X(05) VALUE SPACES.
+001460     05  FILLER                   PIC X(09) VALUE "REASON : ".
+001470     05  EDL-REASON               PIC X(35).
+001480 01  EXCEPTION-TOTAL-LINE.
+001490     05  FILLER                   PIC X(18) VALUE
+001500                 "TOTAL EXCEPTIONS: ".
+001510     05  ETL-COUNT                PIC ZZZ9.
+001520     05  FILLER                   PIC X(58) VALUE SPACES.
+001530 01  TABLE-REPORT-STATUS          PIC X(02).
+001540     88  TABLE-REPORT-OK          VALUE "00".
+001550 77  LINES-PER-PAGE               PIC 9(02) VALUE 20.
+001560 01  REPORT-LINE-COUNT            PIC 9(02) VALUE ZERO.
+001570 01  REPORT-PAGE-COUNT            PIC 9(04) VALUE ZERO.
+001580 01  RPT-HEADING-1                PIC X(80) VALUE
+001590             "TESTS - CODE TABLE REPORT".
+001600 01  RPT-HEADING-2.
+001610     05  FILLER                   PIC X(05) VALUE "PAGE ".
+001620     05  RH2-PAGE-NUMBER          PIC ZZZ9.
+001630     05  FILLER                   PIC X(71) VALUE SPACES.
+001640 01  RPT-HEADING-3.
+001650     05  FILLER                   PIC X(11) VALUE "ELEMENT1 : ".
+001660     05  FILLER                   PIC X(11) VALUE SPACES.
+001670     05  FILLER                   PIC X(11) VALUE "ELEMENT2 : ".
+001680     05  FILLER                   PIC X(47) VALUE SPACES.
+001690 01  RPT-DETAIL-LINE.
+001700     05  FILLER                   PIC X(11) VALUE "ELEMENT1 : ".
+001710     05  RDL-ELEMENT1             PIC X(02).
+001720     05  FILLER                   PIC X(09) VALUE SPACES.
+001730     05  FILLER                   PIC X(11) VALUE "ELEMENT2 : ".
+001740     05  RDL-ELEMENT2             PIC 9(02).
+001750     05  FILLER                   PIC X(45) VALUE SPACES.
+001760 01  RPT-TOTAL-LINE.
+001770     05  FILLER                   PIC X(15) VALUE
+001780                 "TOTAL ENTRIES: ".
+001790     05  RTL-COUNT                PIC ZZZ9.
+001800     05  FILLER                   PIC X(61) VALUE SPACES.
+001810 01  RESTART-SWITCH               PIC X(01) VALUE "N".
+001820     88  STEP-ALREADY-COMPLETE    VALUE "Y".
+001830 01  CURRENT-DATE-FIELDS.
+001840     05  CURRENT-DATE-YYYYMMDD    PIC 9(08).
+001850     05  CURRENT-TIME-HHMMSS      PIC 9(08).
+001860 01  FORMATTED-RUN-DATE           PIC X(10).
+001870 PROCEDURE DIVISION.
+001880 0000-MAINLINE.
+001890     PERFORM 0500-OPEN-CHECKPOINT-FILE THRU 0500-EXIT
+001900     PERFORM 0550-CAPTURE-RUN-DATE THRU 0550-EXIT
+001910     PERFORM 0600-CHECK-RESTART THRU 0600-EXIT
+001920     IF STEP-ALREADY-COMPLETE
+001930         DISPLAY "TESTS - STEP ALREADY COMPLETE, SKIPPING RERUN"
+001940         CLOSE CHECKPOINT-FILE
+001950         MOVE 0 TO RETURN-CODE
+001960         GOBACK
+001970     END-IF
+001980     SET JOB-COMPLETED-OK TO TRUE
+001990     PERFORM 1000-LOAD-TABLE THRU 1000-EXIT
+001995     PERFORM 1050-LOAD-VALID-CODES THRU 1050-EXIT
+002000     PERFORM 1400-VALIDATE-TABLE THRU 1400-EXIT
+002010     PERFORM 1300-REFRESH-MASTER-FILE THRU 1300-EXIT
+002020     PERFORM 2000-PRINT-TABLE-REPORT THRU 2000-EXIT
+002025     IF JOB-COMPLETED-OK
+002030         PERFORM 0700-MARK-STEP-COMPLETE THRU 0700-EXIT
+002035     END-IF
+002040     CLOSE CHECKPOINT-FILE
+002050     IF JOB-COMPLETED-OK
+002060         MOVE 0 TO RETURN-CODE
+002070     ELSE
+002080         MOVE 12 TO RETURN-CODE
+002090         DISPLAY "TESTS - COMPLETED WITH ERRORS, RC = "
+002095             RETURN-CODE
+002100     END-IF
+002110     GOBACK.
+002120*
+002130******************************************************************
+002140* 0500-OPEN-CHECKPOINT-FILE - OPEN THE SHARED CHECKPOINT/RESTART
+002150* FILE, CREATING IT ON THE FIRST-EVER RUN OF THE BATCH SEQUENCE.
+002160******************************************************************
+002170 0500-OPEN-CHECKPOINT-FILE.
+002180     OPEN I-O CHECKPOINT-FILE
+002190     IF CHECKPOINT-FILE-MISSING
+002200         OPEN OUTPUT CHECKPOINT-FILE
+002210         CLOSE CHECKPOINT-FILE
+002220         OPEN I-O CHECKPOINT-FILE
+002230     END-IF
+002232     IF NOT CHECKPOINT-OK
+002234         DISPLAY "TESTS - UNABLE TO OPEN CHKPOINT.DAT, STATUS = "
+002236             CHECKPOINT-STATUS
+002238         MOVE 12 TO RETURN-CODE
+002239         GOBACK
+002240     END-IF
+002242     .
+002250 0500-EXIT.
+002260     EXIT.
+002270*
+002280******************************************************************
+002290* 0550-CAPTURE-RUN-DATE - CAPTURE TODAY'S DATE SO THE RESTART
+002300* CHECK CAN TELL A RERUN OF TODAY'S FAILED JOB FROM A NEW DAY'S
+002310* JOB.
+002320******************************************************************
+002330 0550-CAPTURE-RUN-DATE.
+002340     ACCEPT CURRENT-DATE-YYYYMMDD FROM DATE YYYYMMDD
+002350     STRING CURRENT-DATE-YYYYMMDD (1:4) "-"
+002360            CURRENT-DATE-YYYYMMDD (5:2) "-"
+002370            CURRENT-DATE-YYYYMMDD (7:2)
+002380         DELIMITED BY SIZE INTO FORMATTED-RUN-DATE
+002390     .
+002400 0550-EXIT.
+002410     EXIT.
+002420*
+002430******************************************************************
+002440* 0600-CHECK-RESTART - SEE WHETHER THIS STEP WAS ALREADY MARKED
+002450* COMPLETE FOR TODAY'S RUN, SO A RESTART CAN SKIP IT. A STEP
+002460* COMPLETED ON AN EARLIER DAY'S RUN DOES NOT COUNT.
+002470******************************************************************
+002480 0600-CHECK-RESTART.
+002490     MOVE "N" TO RESTART-SWITCH
+002500     MOVE JOB-NAME TO CHK-STEP-NAME
+002510     READ CHECKPOINT-FILE
+002520         INVALID KEY
+002530             CONTINUE
+002540         NOT INVALID KEY
+002550             IF CHK-STEP-COMPLETE
+002560                 AND CHK-COMPLETION-DATE = FORMATTED-RUN-DATE
+002570                 SET STEP-ALREADY-COMPLETE TO TRUE
+002580             END-IF
+002590     END-READ
+002600     .
+002610 0600-EXIT.
+002620     EXIT.
+002630*
+002640******************************************************************
+002650* 0700-MARK-STEP-COMPLETE - RECORD THAT THIS STEP FINISHED TODAY,
+002660* SO A LATER RESTART OF THE BATCH SEQUENCE CAN SKIP IT.
+002670******************************************************************
+002680 0700-MARK-STEP-COMPLETE.
+002690     MOVE JOB-NAME TO CHK-STEP-NAME
+002700     SET CHK-STEP-COMPLETE TO TRUE
+002710     MOVE FORMATTED-RUN-DATE TO CHK-COMPLETION-DATE
+002720     ACCEPT CURRENT-TIME-HHMMSS FROM TIME
+002730     STRING CURRENT-TIME-HHMMSS (1:2) ":"
+002740            CURRENT-TIME-HHMMSS (3:2) ":"
+002750            CURRENT-TIME-HHMMSS (5:2)
+002760         DELIMITED BY SIZE INTO CHK-COMPLETION-TIME
+002770     REWRITE CHECKPOINT-RECORD
+002780         INVALID KEY
+002790             WRITE CHECKPOINT-RECORD
+002800                 INVALID KEY
+002810                     DISPLAY "TESTS - CHECKPOINT WRITE FAILED"
+002820             END-WRITE
+002830     END-REWRITE
+002840     .
+002850 0700-EXIT.
+002860     EXIT.
+002870*
+002880******************************************************************
+002890* 1000-LOAD-TABLE - READ THE CONTROL RECORD TO SIZE THE TABLE,
+002900* THEN READ THAT MANY DETAIL ROWS FROM CODES.DAT. TABLE-ENTRY-
+002910* COUNT IS CORRECTED AFTERWARD TO THE ROWS ACTUALLY READ, IN CASE
+002920* THE CONTROL RECORD OVERSTATES THE NUMBER OF DETAIL ROWS PRESENT.
+002930******************************************************************
+002940 1000-LOAD-TABLE.
+002950     MOVE ZERO TO TABLE-ENTRY-COUNT
+002960     OPEN INPUT CODES-FILE
+002970     IF NOT CODES-FILE-OK
+002980         DISPLAY "TESTS - UNABLE TO OPEN CODES.DAT, STATUS = "
+002990             CODES-FILE-STATUS
+003000         SET JOB-COMPLETED-ERROR TO TRUE
+003010         GO TO 1000-EXIT
+003020     END-IF
+003030     PERFORM 1100-READ-CODES-RECORD THRU 1100-EXIT
+003040     IF CODES-FILE-EOF OR NOT CF-CONTROL-RECORD
+003050         DISPLAY "TESTS - CODES.DAT IS MISSING ITS CONTROL RECORD"
+003060         CLOSE CODES-FILE
+003070         SET JOB-COMPLETED-ERROR TO TRUE
+003080         GO TO 1000-EXIT
+003090     END-IF
+003100     MOVE CF-ACTIVE-COUNT TO TABLE-ENTRY-COUNT
+003110     IF TABLE-ENTRY-COUNT > TABLE-MAX-ENTRIES
+003120         MOVE TABLE-MAX-ENTRIES TO TABLE-ENTRY-COUNT
+003130     END-IF
+003140     SET TABLE-INDEX TO 1
+003150     PERFORM 1100-READ-CODES-RECORD THRU 1100-EXIT
+003160     PERFORM 1200-BUILD-TABLE-ENTRY THRU 1200-EXIT
+003170         UNTIL CODES-FILE-EOF
+003180            OR TABLE-INDEX > TABLE-ENTRY-COUNT
+003190     COMPUTE TABLE-ENTRY-COUNT = TABLE-INDEX - 1
+003200     CLOSE CODES-FILE
+003210     .
+003220 1000-EXIT.
+003230     EXIT.
+003240*
+003250 1100-READ-CODES-RECORD.
+003260     READ CODES-FILE
+003270         AT END
+003280             SET CODES-FILE-EOF TO TRUE
+003290     END-READ
+003300     .
+003310 1100-EXIT.
+003320     EXIT.
+003330*
+003340 1200-BUILD-TABLE-ENTRY.
+003350     MOVE CF-ELEMENT1 TO ELEMENT1 (TABLE-INDEX)
+003360     MOVE CF-ELEMENT2 TO ELEMENT2 (TABLE-INDEX)
+003370     SET TABLE-INDEX UP BY 1
+003380     PERFORM 1100-READ-CODES-RECORD THRU 1100-EXIT
+003390     .
+003400 1200-EXIT.
+003410     EXIT.
+003420*
+003421******************************************************************
+003422* 1050-LOAD-VALID-CODES - LOAD THE APPROVED ELEMENT1 CODE LIST
+003423* FROM VALCODES.DAT SO A NEW APPROVED CODE CAN BE ADDED WITHOUT A
+003424* RECOMPILE, THE SAME WAY THE MAIN CODE TABLE IS LOADED FROM DATA.
+003425******************************************************************
+003426 1050-LOAD-VALID-CODES.
+003427     MOVE ZERO TO VALID-CODE-COUNT
+003428     OPEN INPUT VALID-CODE-FILE
+003429     IF NOT VALID-CODE-FILE-OK
+003430         DISPLAY "TESTS - UNABLE TO OPEN VALCODES.DAT, STATUS = "
+003431             VALID-CODE-FILE-STATUS
+003432         SET JOB-COMPLETED-ERROR TO TRUE
+003433         GO TO 1050-EXIT
+003434     END-IF
+003435     MOVE VALID-CODE-MAX-ENTRIES TO VALID-CODE-COUNT
+003436     SET VALID-CODE-INDEX TO 1
+003437     PERFORM 1060-READ-VALID-CODE THRU 1060-EXIT
+003438     PERFORM 1070-BUILD-VALID-CODE-ENTRY THRU 1070-EXIT
+003439         UNTIL VALID-CODE-FILE-EOF
+003440            OR VALID-CODE-INDEX > VALID-CODE-COUNT
+003441     COMPUTE VALID-CODE-COUNT = VALID-CODE-INDEX - 1
+003442     CLOSE VALID-CODE-FILE
+003443     .
+003444 1050-EXIT.
+003445     EXIT.
+003446*
+003447 1060-READ-VALID-CODE.
+003448     READ VALID-CODE-FILE
+003449         AT END
+003450             SET VALID-CODE-FILE-EOF TO TRUE
+003451     END-READ
+003452     .
+003453 1060-EXIT.
+003454     EXIT.
+003455*
+003456 1070-BUILD-VALID-CODE-ENTRY.
+003457     MOVE VALID-CODE-RECORD TO VALID-CODE (VALID-CODE-INDEX)
+003458     SET VALID-CODE-INDEX UP BY 1
+003459     PERFORM 1060-READ-VALID-CODE THRU 1060-EXIT
+003460     .
+003461 1070-EXIT.
+003462     EXIT.
+003463*
+003470******************************************************************
+003480* 1300-REFRESH-MASTER-FILE - UPSERT EVERY ROW OF THE IN-MEMORY
+003485* TABLE INTO THE KEYED CODEMSTR.DAT MASTER, ADDING OR UPDATING
+003486* EACH ELEMENT1 ENTRY WITHOUT TRUNCATING THE FILE FIRST, SO ANY
+003487* ENTRIES MAINTAINED ONLINE THROUGH TBLMAINT THAT ARE NOT PRESENT
+003488* IN CODES.DAT SURVIVE THIS REFRESH. ROWS THE VALIDATION PASS
+003489* FLAGGED AS INVALID ARE EXCLUDED, SO A BAD ROW DOES NOT REACH
+003491* CODEMSTR.DAT.
+003492******************************************************************
+003495 1300-REFRESH-MASTER-FILE.
+003510     OPEN I-O CODE-MASTER-FILE
+003520     IF CODE-MASTER-FILE-MISSING
+003530         OPEN OUTPUT CODE-MASTER-FILE
+003540         CLOSE CODE-MASTER-FILE
+003550         OPEN I-O CODE-MASTER-FILE
+003560     END-IF
+003570     IF NOT CODE-MASTER-OK
+003580         DISPLAY "TESTS - UNABLE TO OPEN CODEMSTR.DAT, STATUS = "
+003590             CODE-MASTER-STATUS
+003600         SET JOB-COMPLETED-ERROR TO TRUE
+003610         GO TO 1300-EXIT
+003620     END-IF
+003630     PERFORM 1310-WRITE-MASTER-ENTRY THRU 1310-EXIT
+003640         VARYING TABLE-INDEX FROM 1 BY 1
+003650             UNTIL TABLE-INDEX > TABLE-ENTRY-COUNT
+003660     CLOSE CODE-MASTER-FILE
+003670     .
+003680 1300-EXIT.
+003690     EXIT.
+003700*
+003710 1310-WRITE-MASTER-ENTRY.
+003712     IF ROW-NOT-VALID (TABLE-INDEX)
+003714         GO TO 1310-EXIT
+003716     END-IF
+003720     MOVE ELEMENT1 (TABLE-INDEX) TO CM-ELEMENT1
+003730     READ CODE-MASTER-FILE
+003740         INVALID KEY
+003750             MOVE ELEMENT2 (TABLE-INDEX) TO CM-ELEMENT2
+003760             WRITE CODE-MASTER-RECORD
+003770                 INVALID KEY
+003780                     DISPLAY "TESTS - MASTER WRITE FAILED: "
+003790                         CM-ELEMENT1
+003800             END-WRITE
+003810         NOT INVALID KEY
+003820             MOVE ELEMENT2 (TABLE-INDEX) TO CM-ELEMENT2
+003830             REWRITE CODE-MASTER-RECORD
+003840                 INVALID KEY
+003850                     DISPLAY "TESTS - MASTER REWRITE FAILED: "
+003860                         CM-ELEMENT1
+003870             END-REWRITE
+003880     END-READ
+003890     .
+003900 1310-EXIT.
+003910     EXIT.
+003920*
+003930******************************************************************
+003940* 1400-VALIDATE-TABLE - CHECK EVERY ROW OF THE TABLE AGAINST THE
+003950* APPROVED CODE LIST AND THE VALID ELEMENT2 RANGE, WRITING ANY
+003960* OFFENDING ROWS TO THE TESTSEXC EXCEPTION REPORT.
+003970******************************************************************
+003980 1400-VALIDATE-TABLE.
+003990     MOVE ZERO TO EXCEPTION-COUNT
+004000     OPEN OUTPUT EXCEPTION-REPORT-FILE
+004010     IF NOT EXCEPTION-REPORT-OK
+004020         DISPLAY "TESTS - UNABLE TO OPEN TESTSEXC, STATUS = "
+004030             EXCEPTION-REPORT-STATUS
+004040         SET JOB-COMPLETED-ERROR TO TRUE
+004050         GO TO 1400-EXIT
+004060     END-IF
+004070     MOVE EXCEPTION-HEADING-1 TO EXCEPTION-REPORT-RECORD
+004080     WRITE EXCEPTION-REPORT-RECORD
+004090     PERFORM 1410-VALIDATE-ENTRY THRU 1410-EXIT
+004100         VARYING TABLE-INDEX FROM 1 BY 1
+004110             UNTIL TABLE-INDEX > TABLE-ENTRY-COUNT
+004120     MOVE EXCEPTION-COUNT TO ETL-COUNT
+004130     MOVE EXCEPTION-TOTAL-LINE TO EXCEPTION-REPORT-RECORD
+004140     WRITE EXCEPTION-REPORT-RECORD
+004150     CLOSE EXCEPTION-REPORT-FILE
+004160     .
+004170 1400-EXIT.
+004180     EXIT.
+004190*
+004200 1410-VALIDATE-ENTRY.
+004205     SET ROW-IS-VALID (TABLE-INDEX) TO TRUE
+004210     SET CODE-IS-VALID TO TRUE
+004220     SET VALID-CODE-INDEX TO 1
+004230     SEARCH VALID-CODE
+004240         AT END
+004250             SET CODE-NOT-VALID TO TRUE
+004260         WHEN VALID-CODE (VALID-CODE-INDEX)
+004270                  = ELEMENT1 (TABLE-INDEX)
+004280             CONTINUE
+004290     END-SEARCH
+004300     IF CODE-NOT-VALID
+004310         MOVE "ELEMENT1 NOT ON APPROVED CODE LIST"
+004320             TO EXCEPTION-REASON
+004325         SET ROW-NOT-VALID (TABLE-INDEX) TO TRUE
+004330         PERFORM 1420-WRITE-EXCEPTION THRU 1420-EXIT
+004340     ELSE
+004350         IF ELEMENT2 (TABLE-INDEX) < ELEMENT2-MIN-VALUE
+004360             OR ELEMENT2 (TABLE-INDEX) > ELEMENT2-MAX-VALUE
+004370             MOVE "ELEMENT2 OUTSIDE VALID RANGE"
+004380                 TO EXCEPTION-REASON
+004385             SET ROW-NOT-VALID (TABLE-INDEX) TO TRUE
+004390             PERFORM 1420-WRITE-EXCEPTION THRU 1420-EXIT
+004400         END-IF
+004410     END-IF
+004420     .
+004430 1410-EXIT.
+004440     EXIT.
+004450*
+004460 1420-WRITE-EXCEPTION.
+004470     MOVE ELEMENT1 (TABLE-INDEX) TO EDL-ELEMENT1
+004480     MOVE ELEMENT2 (TABLE-INDEX) TO EDL-ELEMENT2
+004490     MOVE EXCEPTION-REASON TO EDL-REASON
+004500     MOVE EXCEPTION-DETAIL-LINE TO EXCEPTION-REPORT-RECORD
+004510     WRITE EXCEPTION-REPORT-RECORD
+004520     ADD 1 TO EXCEPTION-COUNT
+004530     .
+004540 1420-EXIT.
+004550     EXIT.
+004560*
+004570******************************************************************
+004580* 2000-PRINT-TABLE-REPORT - PRINT A FORMATTED, PAGINATED REPORT OF
+004590* THE TABLE THAT WAS LOADED, WITH HEADERS, PAGE BREAKS, AND A ROW
+004600* COUNT TOTAL, IN PLACE OF THE OLD RAW DISPLAY OF TABLE-NAME.
+004610******************************************************************
+004620 2000-PRINT-TABLE-REPORT.
+004630     MOVE ZERO TO REPORT-PAGE-COUNT
+004640     MOVE ZERO TO REPORT-LINE-COUNT
+004650     OPEN OUTPUT TABLE-REPORT-FILE
+004660     IF NOT TABLE-REPORT-OK
+004670         DISPLAY "TESTS - UNABLE TO OPEN TESTSRPT, STATUS = "
+004680             TABLE-REPORT-STATUS
+004690         SET JOB-COMPLETED-ERROR TO TRUE
+004700         GO TO 2000-EXIT
+004710     END-IF
+004720     PERFORM 2100-PRINT-HEADINGS THRU 2100-EXIT
+004730     PERFORM 2200-PRINT-DETAIL-LINE THRU 2200-EXIT
+004740         VARYING TABLE-INDEX FROM 1 BY 1
+004750             UNTIL TABLE-INDEX > TABLE-ENTRY-COUNT
+004760     MOVE TABLE-ENTRY-COUNT TO RTL-COUNT
+004770     MOVE RPT-TOTAL-LINE TO TABLE-REPORT-RECORD
+004780     WRITE TABLE-REPORT-RECORD
+004790     CLOSE TABLE-REPORT-FILE
+004800     .
+004810 2000-EXIT.
+004820     EXIT.
+004830*
+004840******************************************************************
+004850* 2100-PRINT-HEADINGS - WRITE THE REPORT TITLE, PAGE NUMBER, AND
+004860* COLUMN HEADINGS FOR A NEW PAGE.
+004870******************************************************************
+004880 2100-PRINT-HEADINGS.
+004890     ADD 1 TO REPORT-PAGE-COUNT
+004900     MOVE ZERO TO REPORT-LINE-COUNT
+004910     MOVE RPT-HEADING-1 TO TABLE-REPORT-RECORD
+004920     WRITE TABLE-REPORT-RECORD
+004930     MOVE REPORT-PAGE-COUNT TO RH2-PAGE-NUMBER
+004940     MOVE RPT-HEADING-2 TO TABLE-REPORT-RECORD
+004950     WRITE TABLE-REPORT-RECORD
+004960     MOVE RPT-HEADING-3 TO TABLE-REPORT-RECORD
+004970     WRITE TABLE-REPORT-RECORD
+004980     .
+004990 2100-EXIT.
+005000     EXIT.
+005010*
+005020******************************************************************
+005030* 2200-PRINT-DETAIL-LINE - PRINT ONE TABLE ENTRY, BREAKING TO A
+005040* NEW PAGE (WITH FRESH HEADINGS) WHEN THE CURRENT PAGE IS FULL.
+005050******************************************************************
+005060 2200-PRINT-DETAIL-LINE.
+005070     IF REPORT-LINE-COUNT >= LINES-PER-PAGE
+005080         PERFORM 2100-PRINT-HEADINGS THRU 2100-EXIT
+005090     END-IF
+005100     MOVE ELEMENT1 (TABLE-INDEX) TO RDL-ELEMENT1
+005110     MOVE ELEMENT2 (TABLE-INDEX) TO RDL-ELEMENT2
+005120     MOVE RPT-DETAIL-LINE TO TABLE-REPORT-RECORD
+005130     WRITE TABLE-REPORT-RECORD
+005140     ADD 1 TO REPORT-LINE-COUNT
+005150     .
+005160 2200-EXIT.
+005170     EXIT.
