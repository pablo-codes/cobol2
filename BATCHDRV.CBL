@@ -0,0 +1,196 @@
+000010******************************************************************
+000020* Program name:    BATCHDRV
+000030* Original author: DLROSS
+000040*
+000050* Maintenence Log
+000060* Date      Author        Maintenance Requirement
+000070* --------- ------------  ---------------------------------------
+000080* 08/08/26 DLROSS  Created to CALL HELLO and TESTS in sequence as
+000090*                  a single batch job, logging the start time,
+000100*                  end time, and elapsed time of each step to a
+000110*                  run log so a slow step can be caught early.
+000112* 08/08/26 DLROSS  Capture RETURN-CODE after each CALL and post
+000114*                  the worst of the two back out as this job's
+000116*                  own RETURN-CODE, instead of always returning 0.
+000130******************************************************************
+000140 IDENTIFICATION DIVISION.
+000150 PROGRAM-ID.  BATCHDRV.
+000160 AUTHOR.  DLROSS.
+000170 INSTALLATION.  DATA PROCESSING.
+000180 DATE-WRITTEN.  08/08/26.
+000190 DATE-COMPILED.
+000200 ENVIRONMENT DIVISION.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT RUN-LOG-FILE ASSIGN TO "BATCHLOG"
+000240         ORGANIZATION IS SEQUENTIAL
+000250         FILE STATUS IS RUN-LOG-STATUS.
+000260 DATA DIVISION.
+000270 FILE SECTION.
+000280 FD  RUN-LOG-FILE
+000290     RECORDING MODE IS F.
+000300 01  RUN-LOG-RECORD               PIC X(80).
+000310 WORKING-STORAGE SECTION.
+000320 01  JOB-NAME                     PIC X(08) VALUE "BATCHDRV".
+000330 01  DRV-OPERATOR-ID              PIC X(20) VALUE "BATCHDRV".
+000332 01  STEP-RETURN-CODE             PIC S9(04) VALUE ZERO.
+000334 01  WORST-RETURN-CODE            PIC S9(04) VALUE ZERO.
+000340 01  RUN-LOG-STATUS               PIC X(02).
+000350     88  RUN-LOG-OK               VALUE "00".
+000360 01  STEP-NAME                    PIC X(08).
+000370 01  STEP-START-TIME              PIC 9(08).
+000380 01  STEP-END-TIME                PIC 9(08).
+000390 01  STEP-START-SECONDS           PIC 9(08).
+000400 01  STEP-END-SECONDS             PIC 9(08).
+000410 01  STEP-ELAPSED-SECONDS         PIC 9(08).
+000420 01  TIME-HOURS                   PIC 9(02).
+000430 01  TIME-MINUTES                 PIC 9(02).
+000440 01  TIME-SECONDS                 PIC 9(02).
+000450 01  STEP-START-TIME-DISPLAY      PIC X(08).
+000460 01  STEP-END-TIME-DISPLAY        PIC X(08).
+000470 01  CURRENT-DATE-FIELDS.
+000480     05  CURRENT-DATE-YYYYMMDD    PIC 9(08).
+000490 01  FORMATTED-RUN-DATE           PIC X(10).
+000500 01  RUN-LOG-HEADING-1.
+000510     05  FILLER                   PIC X(17) VALUE
+000520                 "BATCHDRV RUN LOG".
+000530     05  FILLER                   PIC X(63) VALUE SPACES.
+000540 01  RUN-LOG-HEADING-2.
+000550     05  FILLER                   PIC X(11) VALUE "RUN DATE : ".
+000560     05  RLH2-RUN-DATE            PIC X(10).
+000570     05  FILLER                   PIC X(59) VALUE SPACES.
+000580 01  RUN-LOG-DETAIL-LINE.
+000590     05  FILLER                   PIC X(08) VALUE "STEP : ".
+000600     05  RLD-STEP-NAME            PIC X(08).
+000610     05  FILLER                   PIC X(03) VALUE SPACES.
+000620     05  FILLER                   PIC X(08) VALUE "START : ".
+000630     05  RLD-START-TIME           PIC X(08).
+000640     05  FILLER                   PIC X(03) VALUE SPACES.
+000650     05  FILLER                   PIC X(06) VALUE "END : ".
+000660     05  RLD-END-TIME             PIC X(08).
+000670     05  FILLER                   PIC X(03) VALUE SPACES.
+000680     05  FILLER                   PIC X(12) VALUE
+000690                 "ELAPSED SEC:".
+000700     05  RLD-ELAPSED-SECONDS      PIC ZZZZ9.
+000710     05  FILLER                   PIC X(08) VALUE SPACES.
+000720 PROCEDURE DIVISION.
+000730 0000-MAINLINE.
+000740     OPEN OUTPUT RUN-LOG-FILE
+000750     IF NOT RUN-LOG-OK
+000760         DISPLAY "BATCHDRV - UNABLE TO OPEN BATCHLOG, STATUS = "
+000770             RUN-LOG-STATUS
+000780         MOVE 16 TO RETURN-CODE
+000790         GOBACK
+000800     END-IF
+000810     PERFORM 1000-WRITE-LOG-HEADER THRU 1000-EXIT
+000820     PERFORM 2100-RUN-HELLO-STEP THRU 2100-EXIT
+000830     PERFORM 2200-RUN-TESTS-STEP THRU 2200-EXIT
+000840     CLOSE RUN-LOG-FILE
+000850     MOVE WORST-RETURN-CODE TO RETURN-CODE
+000860     GOBACK.
+000870*
+000880******************************************************************
+000890* 1000-WRITE-LOG-HEADER - WRITE THE RUN LOG TITLE AND RUN DATE.
+000900******************************************************************
+000910 1000-WRITE-LOG-HEADER.
+000920     ACCEPT CURRENT-DATE-YYYYMMDD FROM DATE YYYYMMDD
+000930     STRING CURRENT-DATE-YYYYMMDD (1:4) "-"
+000940            CURRENT-DATE-YYYYMMDD (5:2) "-"
+000950            CURRENT-DATE-YYYYMMDD (7:2)
+000960         DELIMITED BY SIZE INTO FORMATTED-RUN-DATE
+000970     MOVE RUN-LOG-HEADING-1 TO RUN-LOG-RECORD
+000980     WRITE RUN-LOG-RECORD
+000990     MOVE FORMATTED-RUN-DATE TO RLH2-RUN-DATE
+001000     MOVE RUN-LOG-HEADING-2 TO RUN-LOG-RECORD
+001010     WRITE RUN-LOG-RECORD
+001020     .
+001030 1000-EXIT.
+001040     EXIT.
+001050*
+001060******************************************************************
+001070* 2100-RUN-HELLO-STEP - CALL HELLO AS THE FIRST STEP OF THE BATCH
+001080* SEQUENCE AND LOG ITS START, END, AND ELAPSED TIME.
+001090******************************************************************
+001100 2100-RUN-HELLO-STEP.
+001110     MOVE "HELLO" TO STEP-NAME
+001120     ACCEPT STEP-START-TIME FROM TIME
+001130     CALL "HELLO" USING DRV-OPERATOR-ID
+001132     MOVE RETURN-CODE TO STEP-RETURN-CODE
+001134     IF STEP-RETURN-CODE > WORST-RETURN-CODE
+001136         MOVE STEP-RETURN-CODE TO WORST-RETURN-CODE
+001138     END-IF
+001140     ACCEPT STEP-END-TIME FROM TIME
+001150     PERFORM 9000-COMPUTE-ELAPSED-TIME THRU 9000-EXIT
+001160     PERFORM 9100-WRITE-LOG-DETAIL THRU 9100-EXIT
+001170     .
+001180 2100-EXIT.
+001190     EXIT.
+001200*
+001210******************************************************************
+001220* 2200-RUN-TESTS-STEP - CALL TESTS AS THE SECOND STEP OF THE BATCH
+001230* SEQUENCE AND LOG ITS START, END, AND ELAPSED TIME.
+001240******************************************************************
+001250 2200-RUN-TESTS-STEP.
+001260     MOVE "TESTS" TO STEP-NAME
+001270     ACCEPT STEP-START-TIME FROM TIME
+001280     CALL "TESTS"
+001282     MOVE RETURN-CODE TO STEP-RETURN-CODE
+001284     IF STEP-RETURN-CODE > WORST-RETURN-CODE
+001286         MOVE STEP-RETURN-CODE TO WORST-RETURN-CODE
+001288     END-IF
+001290     ACCEPT STEP-END-TIME FROM TIME
+001300     PERFORM 9000-COMPUTE-ELAPSED-TIME THRU 9000-EXIT
+001310     PERFORM 9100-WRITE-LOG-DETAIL THRU 9100-EXIT
+001320     .
+001330 2200-EXIT.
+001340     EXIT.
+001350*
+001360******************************************************************
+001370* 9000-COMPUTE-ELAPSED-TIME - CONVERT THE START AND END TIME-OF-
+001380* DAY VALUES TO ELAPSED SECONDS, ALLOWING FOR A STEP THAT RUNS
+001390* PAST MIDNIGHT.
+001400******************************************************************
+001410 9000-COMPUTE-ELAPSED-TIME.
+001420     MOVE STEP-START-TIME (1:2) TO TIME-HOURS
+001430     MOVE STEP-START-TIME (3:2) TO TIME-MINUTES
+001440     MOVE STEP-START-TIME (5:2) TO TIME-SECONDS
+001450     COMPUTE STEP-START-SECONDS =
+001460             TIME-HOURS * 3600 + TIME-MINUTES * 60 + TIME-SECONDS
+001470     STRING STEP-START-TIME (1:2) ":"
+001480            STEP-START-TIME (3:2) ":"
+001490            STEP-START-TIME (5:2)
+001500         DELIMITED BY SIZE INTO STEP-START-TIME-DISPLAY
+001510     MOVE STEP-END-TIME (1:2) TO TIME-HOURS
+001520     MOVE STEP-END-TIME (3:2) TO TIME-MINUTES
+001530     MOVE STEP-END-TIME (5:2) TO TIME-SECONDS
+001540     COMPUTE STEP-END-SECONDS =
+001550             TIME-HOURS * 3600 + TIME-MINUTES * 60 + TIME-SECONDS
+001560     STRING STEP-END-TIME (1:2) ":"
+001570            STEP-END-TIME (3:2) ":"
+001580            STEP-END-TIME (5:2)
+001590         DELIMITED BY SIZE INTO STEP-END-TIME-DISPLAY
+001600     IF STEP-END-SECONDS < STEP-START-SECONDS
+001610         COMPUTE STEP-ELAPSED-SECONDS =
+001620             STEP-END-SECONDS + 86400 - STEP-START-SECONDS
+001630     ELSE
+001640         COMPUTE STEP-ELAPSED-SECONDS =
+001650             STEP-END-SECONDS - STEP-START-SECONDS
+001660     END-IF
+001670     .
+001680 9000-EXIT.
+001690     EXIT.
+001700*
+001710******************************************************************
+001720* 9100-WRITE-LOG-DETAIL - WRITE ONE STEP'S TIMING LINE TO THE RUN
+001730* LOG FILE.
+001740******************************************************************
+001750 9100-WRITE-LOG-DETAIL.
+001760     MOVE STEP-NAME TO RLD-STEP-NAME
+001770     MOVE STEP-START-TIME-DISPLAY TO RLD-START-TIME
+001780     MOVE STEP-END-TIME-DISPLAY TO RLD-END-TIME
+001790     MOVE STEP-ELAPSED-SECONDS TO RLD-ELAPSED-SECONDS
+001800     MOVE RUN-LOG-DETAIL-LINE TO RUN-LOG-RECORD
+001810     WRITE RUN-LOG-RECORD
+001820     .
+001830 9100-EXIT.
+001840     EXIT.
