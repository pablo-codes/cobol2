@@ -0,0 +1,20 @@
+000010******************************************************************
+000020* Copybook:  CHKPREC
+000030* Purpose:   Checkpoint/restart record layout, shared by every
+000040*            step in the HELLO-then-TESTS batch sequence so a
+000050*            rerun can tell which steps already finished.
+000060*
+000070* Maintenence Log
+000080* Date      Author        Maintenance Requirement
+000090* --------- ------------  ---------------------------------------
+000100* 08/08/26 DLROSS  Created for checkpoint/restart support.
+000110*
+000120******************************************************************
+000130 01  CHECKPOINT-RECORD.
+000140     05  CHK-STEP-NAME            PIC X(08).
+000150     05  CHK-STATUS               PIC X(01).
+000160         88  CHK-STEP-COMPLETE    VALUE "C".
+000170         88  CHK-STEP-INCOMPLETE  VALUE "I".
+000180     05  CHK-COMPLETION-DATE      PIC X(10).
+000190     05  CHK-COMPLETION-TIME      PIC X(08).
+000200     05  FILLER                   PIC X(53).
